@@ -7,6 +7,61 @@
       * -------- --------------------- ------------------------------- *
       * 18/01/24 JERIC JAY MALLARI     READ CSV AND DISPLAY WITHOUT    *
       *                                COMMA                           *
+      * 09/08/26 EDEN CRUZ             PRESERVE COMMAS EMBEDDED IN     *
+      *                                QUOTED FIELDS WHEN STRIPPING    *
+      * 09/08/26 EDEN CRUZ             WRITE CLEANED RECORDS TO A      *
+      *                                CSVOUT DATASET                  *
+      * 09/08/26 EDEN CRUZ             ADD DELIM-OPTION SWITCH TO      *
+      *                                REPLACE COMMAS WITH SPACE/PIPE  *
+      *                                RATHER THAN DELETE; FIXED       *
+      *                                QUOTE-SWITCH RESET BUG          *
+      * 09/08/26 EDEN CRUZ             WIDEN RECORD TO X(300) AND      *
+      *                                FLAG/COUNT ROWS THAT STILL      *
+      *                                OVERFLOW THAT WIDTH             *
+      * 09/08/26 EDEN CRUZ             READ HEADER ROW SEPARATELY AND  *
+      *                                SPLIT ROWS INTO A NAMED         *
+      *                                WS-COLUMNS TABLE INSTEAD OF THE *
+      *                                ANONYMOUS WS-LETTER ARRAY       *
+      * 09/08/26 EDEN CRUZ             DISPLAY CONTROL TOTALS AT       *
+      *                                END-OF-JOB FOR RECONCILIATION   *
+      * 09/08/26 EDEN CRUZ             DETECT MALFORMED ROWS (UNBAL-   *
+      *                                ANCED QUOTES, CONTROL BYTES,    *
+      *                                WRONG FIELD COUNT) AND DIVERT   *
+      *                                THEM TO A CSVREJ DATASET WITH   *
+      *                                A REASON CODE                  *
+      * 09/08/26 EDEN CRUZ             ASSIGN CSVIN/CSVOUT DYNAMIC SO  *
+      *                                THE MAGIQCSV_INPUT_FILE AND     *
+      *                                MAGIQCSV_OUTPUT_FILE ENV VARS   *
+      *                                CAN OVERRIDE THE DEFAULT NAMES  *
+      * 09/08/26 EDEN CRUZ             ADD CSVCKPT CHECKPOINT DATASET; *
+      *                                SAVE PROGRESS EVERY 10,000 DATA *
+      *                                ROWS AND SKIP ALREADY-WRITTEN   *
+      *                                ROWS ON RESTART                 *
+      * 09/08/26 EDEN CRUZ             ADD MAGIQCSV_INPUT_DELIM SWITCH *
+      *                                (C/P/S/T) SO INPUT ROWS CAN BE *
+      *                                SPLIT ON PIPE, SEMICOLON, OR    *
+      *                                TAB AS WELL AS COMMA            *
+      * 09/08/26 EDEN CRUZ             WIDEN WS-COLUMN-NAME AND CAP    *
+      *                                WS-COLUMNS AT WS-MAX-COLUMNS TO *
+      *                                STOP HEADER/FIELD OVERFLOW;     *
+      *                                CHECKPOINT NOW RECORDS CSVOUT/  *
+      *                                CSVREJ LINE COUNTS AND REWINDS  *
+      *                                THEM TO THAT POINT ON RESTART   *
+      *                                SO REPROCESSED ROWS ARE NOT     *
+      *                                DUPLICATED; ADDED RESTART-SKIP  *
+      *                                CONTROL TOTAL AND A CHECKPOINT  *
+      *                                WRITE STATUS CHECK; DROPPED THE *
+      *                                PER-ROW SYSOUT DISPLAY          *
+      * 09/08/26 EDEN CRUZ             STOP TREATING THE REMAINDER OF  *
+      *                                AN OVER-LENGTH SOURCE LINE AS A *
+      *                                SEPARATE ROW: CSVIN NOW CHECKS  *
+      *                                FILE STATUS 06 TO DETECT AND    *
+      *                                DISCARD THE CONTINUATION        *
+      *                                CHUNKS, COUNTS THE WHOLE LINE   *
+      *                                AS ONE ROW, AND REJECTS IT (RT) *
+      *                                INSTEAD OF A LAST-BYTE GUESS,   *
+      *                                WHICH ALSO FALSE-FLAGGED ROWS   *
+      *                                THAT EXACTLY FILLED 300 BYTES   *
       *                                                                *
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -18,30 +73,158 @@
        INPUT-OUTPUT SECTION. 
        FILE-CONTROL. 
 
-       SELECT CSVIN ASSIGN TO "INPUT.CSV"
+       SELECT CSVIN ASSIGN TO DYNAMIC WS-CSVIN-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CSVIN-STATUS.
+
+       SELECT CSVOUT ASSIGN TO DYNAMIC WS-CSVOUT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CSVREJ ASSIGN TO "REJECT.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CSVCKPT ASSIGN TO "CHECKPOINT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+
+       SELECT CSVSCR ASSIGN TO "CKPTSCR.TMP"
            ORGANIZATION IS LINE SEQUENTIAL.
 
       ******************************************************************
-       DATA DIVISION. 
-       FILE SECTION. 
+       DATA DIVISION.
+       FILE SECTION.
 
        FD  CSVIN.
-       01  CSVIN-REC                           PIC X(80).
+       01  CSVIN-REC                           PIC X(300).
 
-       WORKING-STORAGE SECTION. 
+       FD  CSVOUT.
+       01  CSVOUT-REC                          PIC X(300).
+
+       FD  CSVREJ.
+       01  CSVREJ-REC                          PIC X(320).
+
+       FD  CSVCKPT.
+       01  CSVCKPT-REC.
+           05  CSVCKPT-ROWS-DONE               PIC 9(07).
+           05  CSVCKPT-RECS-WRITTEN            PIC 9(07).
+           05  CSVCKPT-RECS-REJECTED           PIC 9(07).
+
+       FD  CSVSCR.
+       01  CSVSCR-REC                          PIC X(320).
+
+       WORKING-STORAGE SECTION.
 
        01  WS-CSVIN-EOF-FLAG                   PIC X VALUE 'N'.
            88  WS-CSVIN-EOF                          VALUE 'Y'.
            88  WS-CSVIN-NOT-EOF                      VALUE 'N'.
 
-       01  WS-INPUT-REC                        PIC X(80).
+       01  WS-CSVIN-STATUS                     PIC X(02) VALUE SPACES.
+           88  WS-CSVIN-READ-TRUNCATED               VALUE "06".
+
+       01  WS-CSVIN-FILENAME                   PIC X(100) VALUE
+               "INPUT.CSV".
+       01  WS-CSVOUT-FILENAME                  PIC X(100) VALUE
+               "OUTPUT.CSV".
+
+       01  WS-INPUT-REC                        PIC X(300).
 
        01  WS-COUNTERS.
-           05  WS-COUNTER1                     PIC 9(2) VALUE ZEROES.
-           05  WS-COUNTER2                     PIC 9(2) VALUE ZEROES.
+           05  WS-COUNTER1                     PIC 9(3) VALUE ZEROES.
+           05  WS-COUNTER2                     PIC 9(3) VALUE ZEROES.
+
+       01  WS-TRUNC-FLAG                       PIC X VALUE 'N'.
+           88  WS-ROW-TRUNCATED                      VALUE 'Y'.
+           88  WS-ROW-NOT-TRUNCATED                  VALUE 'N'.
+
+       01  WS-TRUNC-COUNT                      PIC 9(7) VALUE ZEROES.
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-RECS-READ                    PIC 9(7) VALUE ZEROES.
+           05  WS-RECS-WRITTEN                 PIC 9(7) VALUE ZEROES.
+           05  WS-RECS-REJECTED                PIC 9(7) VALUE ZEROES.
+           05  WS-RECS-SKIPPED-RESTART         PIC 9(7) VALUE ZEROES.
+
+       01  WS-QUOTE-SWITCH                     PIC X VALUE 'N'.
+           88  WS-INSIDE-QUOTES                      VALUE 'Y'.
+           88  WS-OUTSIDE-QUOTES                      VALUE 'N'.
+
+       01  WS-DELIM-OPTION                     PIC X(01) VALUE 'D'.
+           88  WS-DELIM-IS-DELETE                    VALUE 'D'.
+           88  WS-DELIM-IS-SPACE                      VALUE 'S'.
+           88  WS-DELIM-IS-PIPE                       VALUE 'P'.
+
+       01  WS-DELIM-REPLACE-CHAR               PIC X(01) VALUE SPACE.
+
+       01  WS-INPUT-DELIM-OPTION               PIC X(01) VALUE 'C'.
+           88  WS-INDELIM-IS-COMMA                   VALUE 'C'.
+           88  WS-INDELIM-IS-PIPE                     VALUE 'P'.
+           88  WS-INDELIM-IS-SEMI                     VALUE 'S'.
+           88  WS-INDELIM-IS-TAB                      VALUE 'T'.
+
+       01  WS-INPUT-DELIM-CHAR                 PIC X(01) VALUE ",".
 
        01  WS-LINE.
-           05  WS-LETTER OCCURS 80 TIMES       PIC X VALUE SPACE.
+           05  WS-LETTER OCCURS 300 TIMES      PIC X VALUE SPACE.
+
+       01  WS-HEADER-SWITCH                    PIC X VALUE 'Y'.
+           88  WS-PARSING-HEADER                     VALUE 'Y'.
+           88  WS-PARSING-DATA                        VALUE 'N'.
+
+       01  WS-COL-NUM                          PIC 9(2) VALUE ZEROES.
+       01  WS-COLUMN-COUNT                     PIC 9(2) VALUE ZEROES.
+
+       01  WS-MAX-COLUMNS                      PIC 9(2) VALUE 40.
+
+       01  WS-COLUMNS.
+           05  WS-COLUMN-ENTRY OCCURS 40 TIMES.
+               10  WS-COLUMN-NAME               PIC X(300).
+               10  WS-COLUMN-VALUE              PIC X(300).
+               10  WS-COLUMN-LEN                PIC 9(3) VALUE ZEROES.
+
+       01  WS-COLUMN-OVERFLOW-FLAG              PIC X VALUE 'N'.
+           88  WS-COLUMNS-OVERFLOWED                 VALUE 'Y'.
+           88  WS-COLUMNS-NOT-OVERFLOWED              VALUE 'N'.
+
+       01  WS-HEADER-COLUMN-COUNT              PIC 9(2) VALUE ZEROES.
+
+       01  WS-REJECT-SWITCH                    PIC X VALUE 'N'.
+           88  WS-ROW-REJECTED                       VALUE 'Y'.
+           88  WS-ROW-ACCEPTED                        VALUE 'N'.
+
+       01  WS-REJECT-REASON                    PIC X(02) VALUE SPACES.
+           88  WS-REASON-BAD-BYTE                    VALUE "RB".
+           88  WS-REASON-UNBAL-QUOTE                 VALUE "RQ".
+           88  WS-REASON-BAD-FLDCNT                  VALUE "RF".
+           88  WS-REASON-TOO-MANY-COLS               VALUE "RC".
+           88  WS-REASON-ROW-TOO-LONG                VALUE "RT".
+
+       01  WS-QUOTE-COUNT                      PIC 9(3) VALUE ZEROES.
+       01  WS-QUOTE-DIV                        PIC 9(3) VALUE ZEROES.
+       01  WS-QUOTE-REM                        PIC 9(1) VALUE ZEROES.
+
+       01  WS-REJECT-LINE                      PIC X(320) VALUE SPACES.
+       01  WS-SANITIZED-REC                    PIC X(300) VALUE SPACES.
+
+       01  WS-CKPT-STATUS                      PIC X(02) VALUE SPACES.
+
+       01  WS-CHECKPOINT-INTERVAL              PIC 9(7) VALUE 10000.
+       01  WS-DATA-ROWS-DONE                    PIC 9(7) VALUE ZEROES.
+       01  WS-RESTART-COUNT                     PIC 9(7) VALUE ZEROES.
+       01  WS-RESTART-WRITTEN                   PIC 9(7) VALUE ZEROES.
+       01  WS-RESTART-REJECTED                  PIC 9(7) VALUE ZEROES.
+       01  WS-SKIP-COUNTER                      PIC 9(7) VALUE ZEROES.
+       01  WS-CKPT-DIV                          PIC 9(7) VALUE ZEROES.
+       01  WS-CKPT-REM                          PIC 9(7) VALUE ZEROES.
+
+       01  WS-RESTART-SWITCH                    PIC X VALUE 'N'.
+           88  WS-IS-RESTART                         VALUE 'Y'.
+           88  WS-NOT-RESTART                         VALUE 'N'.
+
+       01  WS-TRUNC-EOF-FLAG                    PIC X VALUE 'N'.
+           88  WS-TRUNC-EOF                          VALUE 'Y'.
+           88  WS-TRUNC-NOT-EOF                       VALUE 'N'.
+
+       01  WS-TRUNC-LINE-NUM                    PIC 9(7) VALUE ZEROES.
 
       ******************************************************************
        PROCEDURE DIVISION.
@@ -54,45 +237,547 @@
          
          1000-INITIALIZATION.
 
+           DISPLAY "MAGIQCSV_INPUT_FILE" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-CSVIN-FILENAME FROM ENVIRONMENT-VALUE.
+           IF WS-CSVIN-FILENAME = SPACES
+              MOVE "INPUT.CSV" TO WS-CSVIN-FILENAME
+           END-IF.
+
+           DISPLAY "MAGIQCSV_OUTPUT_FILE" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-CSVOUT-FILENAME FROM ENVIRONMENT-VALUE.
+           IF WS-CSVOUT-FILENAME = SPACES
+              MOVE "OUTPUT.CSV" TO WS-CSVOUT-FILENAME
+           END-IF.
+
+           PERFORM 1050-CHECK-RESTART.
+
+           IF WS-IS-RESTART
+              PERFORM 1055-TRUNCATE-OUTPUTS
+           END-IF.
+
            OPEN INPUT CSVIN.
-           
+
+           IF WS-IS-RESTART
+              OPEN EXTEND CSVOUT
+              OPEN EXTEND CSVREJ
+           ELSE
+              OPEN OUTPUT CSVOUT
+              OPEN OUTPUT CSVREJ
+           END-IF.
+
            INITIALIZE WS-INPUT-REC
                       WS-COUNTERS
-                      WS-LINE.
+                      WS-LINE
+                      WS-COLUMNS.
+
+           SET WS-OUTSIDE-QUOTES TO TRUE.
+
+           MOVE 'D' TO WS-DELIM-OPTION.
+           DISPLAY "MAGIQCSV_DELIM_OPTION" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DELIM-OPTION FROM ENVIRONMENT-VALUE.
+
+           EVALUATE TRUE
+              WHEN WS-DELIM-IS-SPACE
+                 MOVE SPACE TO WS-DELIM-REPLACE-CHAR
+              WHEN WS-DELIM-IS-PIPE
+                 MOVE "|" TO WS-DELIM-REPLACE-CHAR
+              WHEN OTHER
+                 SET WS-DELIM-IS-DELETE TO TRUE
+           END-EVALUATE.
+
+           MOVE 'C' TO WS-INPUT-DELIM-OPTION.
+           DISPLAY "MAGIQCSV_INPUT_DELIM" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-INPUT-DELIM-OPTION FROM ENVIRONMENT-VALUE.
+
+           EVALUATE TRUE
+              WHEN WS-INDELIM-IS-PIPE
+                 MOVE "|" TO WS-INPUT-DELIM-CHAR
+              WHEN WS-INDELIM-IS-SEMI
+                 MOVE ";" TO WS-INPUT-DELIM-CHAR
+              WHEN WS-INDELIM-IS-TAB
+                 MOVE X"09" TO WS-INPUT-DELIM-CHAR
+              WHEN OTHER
+                 SET WS-INDELIM-IS-COMMA TO TRUE
+                 MOVE "," TO WS-INPUT-DELIM-CHAR
+           END-EVALUATE.
+
+           SET WS-PARSING-HEADER TO TRUE.
+           PERFORM 1100-READ-CSVIN.
+
+           IF WS-CSVIN-NOT-EOF
+              IF WS-ROW-TRUNCATED
+                 DISPLAY "MAGIQCSV WARNING - HEADER ROW EXCEEDS "
+                    FUNCTION LENGTH(WS-INPUT-REC)
+                    " BYTES, PARSING FROM THE FIRST "
+                    FUNCTION LENGTH(WS-INPUT-REC) " BYTES ONLY"
+              END-IF
+              PERFORM 2050-SPLIT-RECORD
+              IF WS-COLUMNS-OVERFLOWED
+                 DISPLAY "MAGIQCSV WARNING - HEADER ROW HAS MORE "
+                    "THAN " WS-MAX-COLUMNS
+                    " COLUMNS, EXTRA COLUMNS ARE IGNORED"
+              END-IF
+              MOVE WS-COLUMN-COUNT TO WS-HEADER-COLUMN-COUNT
+              IF WS-NOT-RESTART
+                 PERFORM 2060-BUILD-LINE
+                 WRITE CSVOUT-REC FROM WS-LINE
+                 ADD 1 TO WS-RECS-WRITTEN
+              ELSE
+                 ADD 1 TO WS-RECS-SKIPPED-RESTART
+              END-IF
+           END-IF.
+
+           SET WS-PARSING-DATA TO TRUE.
+
+           IF WS-IS-RESTART
+              PERFORM 1060-SKIP-PROCESSED-ROWS
+           ELSE
+              PERFORM 1100-READ-CSVIN
+           END-IF.
+
+      ******************************************************************
+      * 1050-CHECK-RESTART LOOKS FOR A CHECKPOINT LEFT BY A PRIOR RUN  *
+      * THAT DID NOT REACH END-OF-JOB. WHEN ONE IS FOUND WITH A        *
+      * NON-ZERO ROW COUNT, THE RUN IS TREATED AS A RESTART - CSVOUT   *
+      * AND CSVREJ ARE EXTENDED RATHER THAN OVERLAID, AND THE DATA     *
+      * ROWS ALREADY PROCESSED LAST TIME ARE SKIPPED ON RE-READ.       *
+      ******************************************************************
+         1050-CHECK-RESTART.
+
+           SET WS-NOT-RESTART TO TRUE.
+           MOVE 0 TO WS-RESTART-COUNT.
+           MOVE 0 TO WS-RESTART-WRITTEN.
+           MOVE 0 TO WS-RESTART-REJECTED.
+
+           OPEN INPUT CSVCKPT.
+
+           IF WS-CKPT-STATUS = "00"
+              READ CSVCKPT
+              IF WS-CKPT-STATUS = "00"
+                 MOVE CSVCKPT-ROWS-DONE TO WS-RESTART-COUNT
+                 MOVE CSVCKPT-RECS-WRITTEN TO WS-RESTART-WRITTEN
+                 MOVE CSVCKPT-RECS-REJECTED TO WS-RESTART-REJECTED
+                 IF WS-RESTART-COUNT > 0
+                    SET WS-IS-RESTART TO TRUE
+                 END-IF
+              END-IF
+              CLOSE CSVCKPT
+           END-IF.
+
+      ******************************************************************
+      * 1055-TRUNCATE-OUTPUTS RUNS ONLY ON A RESTART. CSVOUT AND       *
+      * CSVREJ ARE WRITTEN EVERY ROW BUT THE CHECKPOINT ONLY EVERY     *
+      * WS-CHECKPOINT-INTERVAL ROWS, SO A PRIOR RUN THAT ABENDED       *
+      * BETWEEN CHECKPOINTS CAN LEAVE MORE ROWS IN CSVOUT/CSVREJ THAN  *
+      * THE LAST CHECKPOINT ACCOUNTS FOR. BOTH DATASETS ARE REWOUND TO *
+      * THE EXACT RECORD COUNT THE CHECKPOINT RECORDED BEFORE THEY ARE *
+      * REOPENED EXTEND, SO THE ROWS BETWEEN THAT CHECKPOINT AND THE   *
+      * ABEND ARE DISCARDED RATHER THAN DUPLICATED WHEN REPROCESSED.   *
+      ******************************************************************
+         1055-TRUNCATE-OUTPUTS.
+
+           PERFORM 1056-TRUNCATE-CSVOUT.
+           PERFORM 1057-TRUNCATE-CSVREJ.
+
+         1056-TRUNCATE-CSVOUT.
+
+           MOVE 0 TO WS-TRUNC-LINE-NUM.
+           SET WS-TRUNC-NOT-EOF TO TRUE.
+
+           OPEN INPUT CSVOUT.
+           OPEN OUTPUT CSVSCR.
+
+           PERFORM UNTIL WS-TRUNC-EOF
+                 OR WS-TRUNC-LINE-NUM >= WS-RESTART-WRITTEN
+              READ CSVOUT
+                 AT END
+                    SET WS-TRUNC-EOF TO TRUE
+              END-READ
+              IF WS-TRUNC-NOT-EOF
+                 ADD 1 TO WS-TRUNC-LINE-NUM
+                 MOVE CSVOUT-REC TO CSVSCR-REC
+                 WRITE CSVSCR-REC
+              END-IF
+           END-PERFORM.
+
+           CLOSE CSVOUT.
+           CLOSE CSVSCR.
+
+           OPEN OUTPUT CSVOUT.
+           OPEN INPUT CSVSCR.
+           SET WS-TRUNC-NOT-EOF TO TRUE.
+
+           PERFORM UNTIL WS-TRUNC-EOF
+              READ CSVSCR
+                 AT END
+                    SET WS-TRUNC-EOF TO TRUE
+              END-READ
+              IF WS-TRUNC-NOT-EOF
+                 MOVE CSVSCR-REC TO CSVOUT-REC
+                 WRITE CSVOUT-REC
+              END-IF
+           END-PERFORM.
+
+           CLOSE CSVOUT.
+           CLOSE CSVSCR.
+
+         1057-TRUNCATE-CSVREJ.
+
+           MOVE 0 TO WS-TRUNC-LINE-NUM.
+           SET WS-TRUNC-NOT-EOF TO TRUE.
+
+           OPEN INPUT CSVREJ.
+           OPEN OUTPUT CSVSCR.
+
+           PERFORM UNTIL WS-TRUNC-EOF
+                 OR WS-TRUNC-LINE-NUM >= WS-RESTART-REJECTED
+              READ CSVREJ
+                 AT END
+                    SET WS-TRUNC-EOF TO TRUE
+              END-READ
+              IF WS-TRUNC-NOT-EOF
+                 ADD 1 TO WS-TRUNC-LINE-NUM
+                 MOVE CSVREJ-REC TO CSVSCR-REC
+                 WRITE CSVSCR-REC
+              END-IF
+           END-PERFORM.
+
+           CLOSE CSVREJ.
+           CLOSE CSVSCR.
+
+           OPEN OUTPUT CSVREJ.
+           OPEN INPUT CSVSCR.
+           SET WS-TRUNC-NOT-EOF TO TRUE.
+
+           PERFORM UNTIL WS-TRUNC-EOF
+              READ CSVSCR
+                 AT END
+                    SET WS-TRUNC-EOF TO TRUE
+              END-READ
+              IF WS-TRUNC-NOT-EOF
+                 MOVE CSVSCR-REC TO CSVREJ-REC
+                 WRITE CSVREJ-REC
+              END-IF
+           END-PERFORM.
+
+           CLOSE CSVREJ.
+           CLOSE CSVSCR.
+
+      ******************************************************************
+      * 1060-SKIP-PROCESSED-ROWS RE-READS AND DISCARDS THE DATA ROWS   *
+      * THAT WERE ALREADY WRITTEN BEFORE THE LAST CHECKPOINT, SINCE    *
+      * CSVIN HAS NO KEYED OR RELATIVE ACCESS TO POSITION DIRECTLY TO  *
+      * THE RESTART POINT. IT ALSO PREFETCHES THE FIRST NOT-YET-       *
+      * PROCESSED ROW INTO WS-INPUT-REC FOR 2000-MAIN, THE SAME WAY    *
+      * 1100-READ-CSVIN IS PREFETCHED AHEAD OF A NORMAL (NON-RESTART)  *
+      * RUN, SO THAT ROW IS READ - AND COUNTED - EXACTLY ONCE.         *
+      ******************************************************************
+         1060-SKIP-PROCESSED-ROWS.
+
+           MOVE WS-RESTART-COUNT TO WS-DATA-ROWS-DONE.
+           MOVE 0 TO WS-SKIP-COUNTER.
+
+           PERFORM VARYING WS-SKIP-COUNTER FROM 1 BY 1
+              UNTIL WS-SKIP-COUNTER > WS-RESTART-COUNT
+                 OR WS-CSVIN-EOF
+              PERFORM 1100-READ-CSVIN
+              IF WS-CSVIN-NOT-EOF
+                 ADD 1 TO WS-RECS-SKIPPED-RESTART
+              END-IF
+           END-PERFORM.
 
            PERFORM 1100-READ-CSVIN.
 
          1100-READ-CSVIN.
 
-           READ CSVIN INTO WS-INPUT-REC
+           SET WS-ROW-NOT-TRUNCATED TO TRUE.
+
+           READ CSVIN
               AT END
                  MOVE 'Y' TO WS-CSVIN-EOF-FLAG
            END-READ.
 
+           IF WS-CSVIN-NOT-EOF
+              ADD 1 TO WS-RECS-READ
+              MOVE CSVIN-REC TO WS-INPUT-REC
+              IF WS-CSVIN-READ-TRUNCATED
+                 PERFORM 1110-DISCARD-OVERLENGTH-TAIL
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      * 1110-DISCARD-OVERLENGTH-TAIL IS REACHED WHEN CSVIN RETURNS     *
+      * FILE STATUS "06" - GNUCOBOL'S SIGNAL THAT THE PHYSICAL SOURCE  *
+      * LINE JUST READ IS LONGER THAN CSVIN-REC AND THE REMAINDER WILL *
+      * COME BACK AS ONE OR MORE FURTHER "RECORDS" ON THE NEXT READS.  *
+      * LEFT ALONE, THOSE REMAINDER CHUNKS WOULD RE-ENTER THE PIPELINE *
+      * AS FABRICATED ROWS THAT NEVER EXISTED IN THE SOURCE, SO THEY   *
+      * ARE READ HERE AND DISCARDED UNTIL STATUS COMES BACK OTHER THAN *
+      * "06", WHICH MARKS THE FINAL CHUNK OF THIS SAME PHYSICAL LINE.  *
+      * THE WHOLE OVER-LENGTH LINE COUNTS AS THE ONE SOURCE ROW        *
+      * ALREADY ADDED TO WS-RECS-READ FOR ITS FIRST CHUNK, AND IS      *
+      * FLAGGED HERE SO 2040-VALIDATE-ROW ROUTES IT TO CSVREJ RATHER   *
+      * THAN LETTING IT THROUGH (OR SPLITTING IT) AS ORDINARY DATA.    *
+      ******************************************************************
+         1110-DISCARD-OVERLENGTH-TAIL.
+
+           SET WS-ROW-TRUNCATED TO TRUE.
+           ADD 1 TO WS-TRUNC-COUNT.
+           DISPLAY "MAGIQCSV WARNING - SOURCE ROW EXCEEDS "
+              FUNCTION LENGTH(CSVIN-REC)
+              " BYTES, EXTRA BYTES DISCARDED AND ROW REJECTED".
+
+           PERFORM UNTIL NOT WS-CSVIN-READ-TRUNCATED
+                 OR WS-CSVIN-EOF
+              READ CSVIN
+                 AT END
+                    MOVE 'Y' TO WS-CSVIN-EOF-FLAG
+              END-READ
+           END-PERFORM.
+
          2000-MAIN.
 
-           PERFORM VARYING WS-COUNTER1 FROM 0 BY 1 
-              UNTIL WS-COUNTER1 = FUNCTION LENGTH(WS-INPUT-REC)
+           PERFORM 2040-VALIDATE-ROW.
 
-              IF WS-INPUT-REC(WS-COUNTER1:1) = ","
-                 CONTINUE
+           IF WS-ROW-ACCEPTED
+              PERFORM 2050-SPLIT-RECORD
+              IF WS-COLUMNS-OVERFLOWED
+                 SET WS-ROW-REJECTED TO TRUE
+                 SET WS-REASON-TOO-MANY-COLS TO TRUE
               ELSE
-                MOVE WS-INPUT-REC(WS-COUNTER1:1) 
-                       TO WS-LETTER(WS-COUNTER2)
-                 ADD 1 TO WS-COUNTER2
+                 IF WS-COLUMN-COUNT NOT = WS-HEADER-COLUMN-COUNT
+                    SET WS-ROW-REJECTED TO TRUE
+                    SET WS-REASON-BAD-FLDCNT TO TRUE
+                 END-IF
               END-IF
+           END-IF.
 
-           END-PERFORM.
+           IF WS-ROW-REJECTED
+              PERFORM 2080-WRITE-REJECT
+              ADD 1 TO WS-RECS-REJECTED
+           ELSE
+              PERFORM 2060-BUILD-LINE
+              WRITE CSVOUT-REC FROM WS-LINE
+              ADD 1 TO WS-RECS-WRITTEN
+           END-IF.
+
+           ADD 1 TO WS-DATA-ROWS-DONE.
+
+           DIVIDE WS-DATA-ROWS-DONE BY WS-CHECKPOINT-INTERVAL
+              GIVING WS-CKPT-DIV REMAINDER WS-CKPT-REM.
+
+           IF WS-CKPT-REM = 0
+              PERFORM 1070-WRITE-CHECKPOINT
+           END-IF.
 
-           DISPLAY WS-LINE.
-           
            PERFORM 1100-READ-CSVIN.
 
-           INITIALIZE WS-COUNTERS
-                      WS-LINE.
+      ******************************************************************
+      * 1070-WRITE-CHECKPOINT PERSISTS HOW MANY DATA ROWS HAVE BEEN    *
+      * PROCESSED SO FAR TO THE CHECKPOINT DATASET. THE FILE IS        *
+      * CLOSED IMMEDIATELY SO THE CHECKPOINT IS ON DISK BEFORE THE     *
+      * RUN CONTINUES, IN CASE OF AN ABEND ON A LATER ROW.             *
+      ******************************************************************
+         1070-WRITE-CHECKPOINT.
+
+           MOVE WS-DATA-ROWS-DONE TO CSVCKPT-ROWS-DONE.
+           MOVE WS-RECS-WRITTEN TO CSVCKPT-RECS-WRITTEN.
+           MOVE WS-RECS-REJECTED TO CSVCKPT-RECS-REJECTED.
+
+           OPEN OUTPUT CSVCKPT.
+           IF WS-CKPT-STATUS NOT = "00"
+              DISPLAY "MAGIQCSV WARNING - CHECKPOINT OPEN FAILED, "
+                 "STATUS = " WS-CKPT-STATUS
+           ELSE
+              WRITE CSVCKPT-REC
+              IF WS-CKPT-STATUS NOT = "00"
+                 DISPLAY "MAGIQCSV WARNING - CHECKPOINT WRITE "
+                    "FAILED, STATUS = " WS-CKPT-STATUS
+              END-IF
+              CLOSE CSVCKPT
+           END-IF.
+
+      ******************************************************************
+      * 2040-VALIDATE-ROW SCANS WS-INPUT-REC FOR THE CONDITIONS THAT   *
+      * MARK A ROW AS MALFORMED - AN UNBALANCED QUOTE COUNT OR A BYTE  *
+      * BELOW A SPACE (BINARY GARBAGE) - BEFORE THE ROW IS EVER SPLIT  *
+      * OR BUILT, SO A BAD ROW NEVER REACHES THE CLEANED OUTPUT.       *
+      ******************************************************************
+         2040-VALIDATE-ROW.
+
+           SET WS-ROW-ACCEPTED TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+           MOVE 0 TO WS-QUOTE-COUNT.
+
+           IF WS-ROW-TRUNCATED
+              SET WS-ROW-REJECTED TO TRUE
+              SET WS-REASON-ROW-TOO-LONG TO TRUE
+           ELSE
+              PERFORM VARYING WS-COUNTER1 FROM 1 BY 1
+                 UNTIL WS-COUNTER1 > FUNCTION LENGTH(WS-INPUT-REC)
+
+                 IF WS-INPUT-REC(WS-COUNTER1:1) = QUOTE
+                    ADD 1 TO WS-QUOTE-COUNT
+                 END-IF
+
+                 IF WS-INPUT-REC(WS-COUNTER1:1) < SPACE
+                    AND WS-INPUT-REC(WS-COUNTER1:1)
+                       NOT = WS-INPUT-DELIM-CHAR
+                    SET WS-ROW-REJECTED TO TRUE
+                    SET WS-REASON-BAD-BYTE TO TRUE
+                 END-IF
+
+              END-PERFORM
+
+              IF WS-ROW-ACCEPTED
+                 DIVIDE WS-QUOTE-COUNT BY 2 GIVING WS-QUOTE-DIV
+                    REMAINDER WS-QUOTE-REM
+                 IF WS-QUOTE-REM NOT = 0
+                    SET WS-ROW-REJECTED TO TRUE
+                    SET WS-REASON-UNBAL-QUOTE TO TRUE
+                 END-IF
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      * 2080-WRITE-REJECT COPIES THE ORIGINAL, UNCLEANED ROW TO THE    *
+      * CSVREJ DATASET AHEAD OF ITS REASON CODE, SO A REVIEWER CAN     *
+      * SEE EXACTLY WHAT WAS READ AND WHY IT WAS DIVERTED. ANY BYTE    *
+      * BELOW A SPACE IS REPLACED WITH A PERIOD FIRST, SINCE A LINE    *
+      * SEQUENTIAL DATASET CANNOT CARRY RAW CONTROL BYTES.             *
+      ******************************************************************
+         2080-WRITE-REJECT.
+
+           MOVE SPACES TO WS-SANITIZED-REC.
+
+           PERFORM VARYING WS-COUNTER1 FROM 1 BY 1
+              UNTIL WS-COUNTER1 > FUNCTION LENGTH(WS-INPUT-REC)
+
+              IF WS-INPUT-REC(WS-COUNTER1:1) < SPACE
+                 MOVE "." TO WS-SANITIZED-REC(WS-COUNTER1:1)
+              ELSE
+                 MOVE WS-INPUT-REC(WS-COUNTER1:1)
+                    TO WS-SANITIZED-REC(WS-COUNTER1:1)
+              END-IF
+
+           END-PERFORM.
+
+           MOVE SPACES TO WS-REJECT-LINE.
+           STRING WS-REJECT-REASON DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-SANITIZED-REC DELIMITED BY SIZE
+              INTO WS-REJECT-LINE
+           END-STRING.
+
+           WRITE CSVREJ-REC FROM WS-REJECT-LINE.
+
+      ******************************************************************
+      * 2050-SPLIT-RECORD SPLITS WS-INPUT-REC INTO THE WS-COLUMNS      *
+      * TABLE, HONORING QUOTED FIELDS, SO EACH STRIPPED VALUE CAN BE   *
+      * TRACED BACK TO THE SOURCE COLUMN IT CAME FROM. WHEN            *
+      * WS-PARSING-HEADER IS SET THE TABLE CAPTURES COLUMN NAMES,      *
+      * OTHERWISE IT CAPTURES THE CURRENT DATA ROW'S VALUES.           *
+      ******************************************************************
+         2050-SPLIT-RECORD.
+
+           INITIALIZE WS-COLUMNS.
+           SET WS-OUTSIDE-QUOTES TO TRUE.
+           SET WS-COLUMNS-NOT-OVERFLOWED TO TRUE.
+           MOVE 1 TO WS-COL-NUM.
+           MOVE 0 TO WS-COUNTER2.
+
+           PERFORM VARYING WS-COUNTER1 FROM 1 BY 1
+              UNTIL WS-COUNTER1 > FUNCTION LENGTH(WS-INPUT-REC)
+                 OR WS-COLUMNS-OVERFLOWED
+
+              IF WS-INPUT-REC(WS-COUNTER1:1) = QUOTE
+                 IF WS-INSIDE-QUOTES
+                    SET WS-OUTSIDE-QUOTES TO TRUE
+                 ELSE
+                    SET WS-INSIDE-QUOTES TO TRUE
+                 END-IF
+              ELSE
+                 IF WS-INPUT-REC(WS-COUNTER1:1) = WS-INPUT-DELIM-CHAR
+                    AND WS-OUTSIDE-QUOTES
+                    IF WS-COL-NUM >= WS-MAX-COLUMNS
+                       SET WS-COLUMNS-OVERFLOWED TO TRUE
+                    ELSE
+                       MOVE WS-COUNTER2 TO WS-COLUMN-LEN(WS-COL-NUM)
+                       ADD 1 TO WS-COL-NUM
+                       MOVE 0 TO WS-COUNTER2
+                    END-IF
+                 ELSE
+                    ADD 1 TO WS-COUNTER2
+                    IF WS-PARSING-HEADER
+                       MOVE WS-INPUT-REC(WS-COUNTER1:1)
+                          TO WS-COLUMN-NAME(WS-COL-NUM)(WS-COUNTER2:1)
+                    ELSE
+                       MOVE WS-INPUT-REC(WS-COUNTER1:1)
+                          TO WS-COLUMN-VALUE(WS-COL-NUM)(WS-COUNTER2:1)
+                    END-IF
+                 END-IF
+              END-IF
+
+           END-PERFORM.
+
+           MOVE WS-COUNTER2 TO WS-COLUMN-LEN(WS-COL-NUM).
+           MOVE WS-COL-NUM TO WS-COLUMN-COUNT.
+
+      ******************************************************************
+      * 2060-BUILD-LINE RECONSTITUTES WS-LINE FROM THE WS-COLUMNS      *
+      * TABLE, JOINING FIELDS WITH THE CONFIGURED OUTPUT DELIMITER.    *
+      * CSVOUT REMAINS A FLAT DELIMITED LINE ON PURPOSE - A TRUE       *
+      * PER-COLUMN RECORD LAYOUT CANNOT BE GENERATED AT RUN TIME IN    *
+      * STATIC COBOL, AND A FLAT FILE IS WHAT DOWNSTREAM JOBS EXPECT   *
+      * TO READ. WS-COLUMNS IS THE NAME-INDEXED STAND-IN FOR THAT      *
+      * LAYOUT: IT GIVES EACH STRIPPED VALUE TRACEABILITY BACK TO ITS  *
+      * SOURCE COLUMN WHILE THE ROW IS IN WORKING STORAGE, WHICH IS    *
+      * WHAT DRIVES THE FIELD-COUNT CHECK IN 2000-MAIN.                *
+      ******************************************************************
+         2060-BUILD-LINE.
+
+           INITIALIZE WS-LINE.
+           MOVE 0 TO WS-COUNTER2.
+
+           PERFORM VARYING WS-COL-NUM FROM 1 BY 1
+              UNTIL WS-COL-NUM > WS-COLUMN-COUNT
+
+              IF WS-COL-NUM > 1 AND NOT WS-DELIM-IS-DELETE
+                 ADD 1 TO WS-COUNTER2
+                 MOVE WS-DELIM-REPLACE-CHAR TO WS-LETTER(WS-COUNTER2)
+              END-IF
+
+              IF WS-COLUMN-LEN(WS-COL-NUM) > 0
+                 PERFORM VARYING WS-COUNTER1 FROM 1 BY 1
+                    UNTIL WS-COUNTER1 > WS-COLUMN-LEN(WS-COL-NUM)
+                    ADD 1 TO WS-COUNTER2
+                    IF WS-PARSING-HEADER
+                       MOVE WS-COLUMN-NAME(WS-COL-NUM)(WS-COUNTER1:1)
+                          TO WS-LETTER(WS-COUNTER2)
+                    ELSE
+                       MOVE WS-COLUMN-VALUE(WS-COL-NUM)(WS-COUNTER1:1)
+                          TO WS-LETTER(WS-COUNTER2)
+                    END-IF
+                 END-PERFORM
+              END-IF
+
+           END-PERFORM.
 
          9000-END.
-           
-           CLOSE CSVIN.
+
+           MOVE 0 TO WS-DATA-ROWS-DONE.
+           PERFORM 1070-WRITE-CHECKPOINT.
+
+           DISPLAY "MAGIQCSV CONTROL TOTALS".
+           DISPLAY "  RECORDS READ              : " WS-RECS-READ.
+           DISPLAY "  RECORDS WRITTEN           : " WS-RECS-WRITTEN.
+           DISPLAY "  RECORDS REJECTED          : " WS-RECS-REJECTED.
+           DISPLAY "  ROWS SKIPPED (RESTART)    : "
+              WS-RECS-SKIPPED-RESTART.
+           DISPLAY "  ROWS TRUNCATED            : " WS-TRUNC-COUNT.
+
+           CLOSE CSVIN
+                 CSVOUT
+                 CSVREJ.
            STOP RUN.
 
